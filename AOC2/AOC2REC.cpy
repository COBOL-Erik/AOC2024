@@ -0,0 +1,7 @@
+      *****************************************************
+      * AOC2REC - shared report-level input record layout  *
+      * used by AOC2A and AOC2B. Sized for up to 64 two-    *
+      * digit levels plus their delimiters.                 *
+      *****************************************************
+       01 INDATA.
+          05 filler           pic X(192).
