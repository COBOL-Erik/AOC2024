@@ -7,146 +7,414 @@
        repository. function all intrinsic.
        input-output section.
        file-control.
-           select INFIL assign to 'input.txt'
+           select INFIL assign to WS-INFIL-DSN
            organization is line sequential
            file status is INPUT-FS.
 
+           select AUDFIL assign to 'AOC2B.AUD'
+           organization is line sequential
+           file status is AUD-FS.
+
+           select REJFIL assign to 'AOC2B.REJ'
+           organization is line sequential
+           file status is REJ-FS.
+
        data division.
        file section.
        FD INFIL.
-       01 INDATA.
-          05 filler           pic X(24).
+           COPY AOC2REC.
+       01 INDATA-TRAILER redefines INDATA.
+           05 TR-LIT          pic X(7).
+           05 TR-COUNT        pic 9(6).
+           05 FILLER          pic X(11).
+
+       FD AUDFIL.
+       01 AUDLINE             pic X(80).
+
+       FD REJFIL.
+       01 REJLINE             pic X(200).
 
        working-storage section.
        01 A-ARB.
           05 INPUT-FS         pic XX.
+          05 AUD-FS           pic XX.
+          05 REJ-FS           pic XX.
           05 A-COUNT          pic S9(6) comp-4 value ZERO.
           05 A-TALLY          pic S9(6) comp-4 value ZERO.
           05 A-DIFF           pic S9(6) comp-4 value ZERO.
           05 A-ABS            pic S9(6) comp-4 value ZERO.
           05 IX               pic S9(6) comp-4 value ZERO.
-          05 SX               pic S9(6) comp-4 value ZERO.
           05 ACC              pic S9(6) comp-4 value ZERO.
+          05 F-TALLY          pic S9(6) comp-4 value ZERO.
+          05 SX1              pic S9(6) comp-4 value ZERO.
+          05 SX2              pic S9(6) comp-4 value ZERO.
+          05 SX3              pic S9(6) comp-4 value ZERO.
+          05 W-TEMP           pic X(08).
+          05 A-TOLERANCE      pic 9(02) value 1.
+          05 W-SKIP-N         pic 9(01) value ZERO.
+          05 WS-INFIL-DSN     pic X(64) value 'input.txt'.
+          05 W-TEMP-DSN       pic X(64).
+          05 W-ERR-PROGRAM    pic X(8)  value 'AOC2B'.
+          05 W-ERR-OP         pic X(12).
+          05 W-ERR-FS         pic XX.
+          05 W-ERR-DETAIL     pic X(40).
+          05 W-EXPECT-COUNT   pic 9(6) value ZERO.
+          05 W-ACTUAL-COUNT   pic 9(6) value ZERO.
+          05 W-METRIC         pic X(20).
+          05 A-PTR            pic S9(4) comp value ZERO.
+          05 W-TOKEN          pic X(02).
+          05 W-DELIM-ENV       pic X(08).
+          05 W-DELIM            pic X value ' '.
+          05 W-SCR-VALUE         pic S9(15) comp-4 value ZERO.
 
-       01 array.
-          05 L1 pic 99.
-          05 L2 pic 99.
-          05 L3 pic 99.
-          05 L4 pic 99.
-          05 L5 pic 99.
-          05 L6 pic 99.
-          05 L7 pic 99.
-          05 L8 pic 99.
+       01 W-DAMPENER-DESC     pic X(20) value 'NONE'.
+       01 W-DECISION          pic X(20).
+       01 W-NUM1              pic ZZ9.
+       01 W-NUM2              pic ZZ9.
+       01 W-NUM3              pic ZZ9.
 
        01 argh.
-          03 ar99 occurs 1 to 8 times depending on A-TALLY.
+          03 ar99 occurs 1 to 64 times depending on A-TALLY.
              05 a99 pic 99.
 
+       01 W-SKIPTAB.
+          05 W-SKIP occurs 64 times pic X value 'N'.
+             88 W-IS-SKIPPED value 'Y'.
+
+       01 W-FILTER.
+          05 f99 occurs 1 to 64 times depending on F-TALLY pic 99.
+
+       01 REJ-DETAIL.
+          05 RJ-REC-NO        pic ZZZZZ9.
+          05 filler           pic X(2) value SPACES.
+          05 RJ-RAW           pic X(192).
+
+       01 AUD-DETAIL.
+          05 AD-REC-NO        pic ZZZZZ9.
+          05 filler           pic X(1) value SPACE.
+          05 AD-PAIR          pic X(11).
+          05 filler           pic X(1) value SPACE.
+          05 AD-DECISION      pic X(20).
+          05 filler           pic X(1) value SPACE.
+          05 AD-DAMPENER      pic X(20).
+
        01 V-VAXLAR.
           05 FILLER pic X   value ' '.
              88 V-INIT      value ' '.
              88 V-INPUT-EOF value 'E'.
-          05 FILLER pic X   value ' '.
+          05 W-DIR-FLAG     pic X   value ' '.
              88 V-BIG       value 'B'.
              88 V-LESS      value 'L'.
-          05 FILLER pic X   value 'W'.
-             88 V-DONE      value 'D'.
-             88 V-WORK      value 'W'.
-          05 FILLER pic X   value 'Q'.
-             88 V-FIRST     value 'F' false 'Q'.
+          05 W-SAFE-FLAG    pic X   value 'N'.
+             88 V-SAFE      value 'Y'.
+          05 W-REC-BAD-FLAG pic X   value 'N'.
+             88 V-REC-BAD   value 'Y'.
+          05 W-TRAILER-FLAG pic X   value 'N'.
+             88 V-TRAILER-SEEN value 'Y'.
+          05 W-TRLR-FAIL-FLAG pic X value 'N'.
+             88 V-TRLR-FAIL      value 'Y'.
 
        procedure division.
        A-MAIN section.
-           display 'AOC2B' 
+           display 'AOC2B'
+           move spaces to W-TEMP
+           accept W-TEMP from environment "AOC2B_TOLERANCE"
+           if W-TEMP not = spaces and function trim(W-TEMP) is numeric
+              if function length(function trim(W-TEMP)) > 2
+                 move 'TOLERANCE'   to W-ERR-OP
+                 move 'DT'          to W-ERR-FS
+                 move SPACES        to W-ERR-DETAIL
+                 string 'CONFIGURED ' function trim(W-TEMP)
+                    ' EXCEEDS SEARCH DEPTH 3' delimited by size
+                    into W-ERR-DETAIL
+                 end-string
+                 call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                     W-ERR-FS W-ERR-DETAIL
+              else
+                 move W-TEMP to A-TOLERANCE
+              end-if
+           end-if
+           if A-TOLERANCE > 3
+              move 'TOLERANCE'   to W-ERR-OP
+              move 'DT'          to W-ERR-FS
+              move SPACES        to W-ERR-DETAIL
+              string 'CONFIGURED ' A-TOLERANCE
+                 ' EXCEEDS SEARCH DEPTH 3' delimited by size
+                 into W-ERR-DETAIL
+              end-string
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  W-ERR-FS W-ERR-DETAIL
+           end-if
+           move spaces to W-TEMP-DSN
+           accept W-TEMP-DSN from environment 'INFILDD'
+           if W-TEMP-DSN not = spaces
+              move W-TEMP-DSN to WS-INFIL-DSN
+           end-if
+           move spaces to W-DELIM-ENV
+           accept W-DELIM-ENV from environment 'AOC2_DELIM'
+           evaluate W-DELIM-ENV
+           when 'COMMA'
+              move ',' to W-DELIM
+           when 'TAB'
+              move X'09' to W-DELIM
+           when 'SPACE'
+              move ' ' to W-DELIM
+           when SPACES
+              continue
+           when other
+              move W-DELIM-ENV(1:1) to W-DELIM
+           end-evaluate
            open input INFIL
            if INPUT-FS not = '00'
-              display INPUT-FS 
+              move 'OPEN INFIL'  to W-ERR-OP
+              move WS-INFIL-DSN  to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  INPUT-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open output AUDFIL
+           if AUD-FS not = '00'
+              move 'OPEN AUDFIL' to W-ERR-OP
+              move 'AOC2B.AUD'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  AUD-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open output REJFIL
+           if REJ-FS not = '00'
+              move 'OPEN REJFIL' to W-ERR-OP
+              move 'AOC2B.REJ'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  REJ-FS W-ERR-DETAIL
+              move 4 to return-code
               goback
            end-if
            read INFIL at end set V-INPUT-EOF to true end-read
            perform until V-INPUT-EOF
-              add 1 to A-COUNT 
-              move zeroes to array argh A-TALLY 
-              unstring indata delimited by all ' '    
-                  into L1, L2, L3, L4, L5, L6, L7, L8
-              tallying A-TALLY 
-              end-unstring
-              move array to argh
-              set V-WORK to true
-              set V-FIRST to false
-              perform varying sx from 0 by 1 until sx > A-TALLY
-                                                or V-DONE
-                 display ' ' WITH NO ADVANCING 
-                 perform grind 
-              end-perform
-              display ' '
-              if V-DONE
-                 add 1 to ACC
+              if TR-LIT = 'TRAILER'
+                 move TR-COUNT to W-EXPECT-COUNT
+                 set V-TRAILER-SEEN to true
               else
-                 display A-COUNT ':' argh ' ' sx ' ' ix
+                 add 1 to A-COUNT
+                 move ZERO to A-TALLY
+                 move 1 to A-PTR
+                 move 'N' to W-REC-BAD-FLAG
+                 perform until A-PTR > length of indata
+                    unstring indata delimited by all W-DELIM
+                        into W-TOKEN
+                        with pointer A-PTR
+                    if W-TOKEN not = SPACES
+                       if function trim(W-TOKEN) is numeric
+                          add 1 to A-TALLY
+                          move W-TOKEN to a99(A-TALLY)
+                       else
+                          move 'Y' to W-REC-BAD-FLAG
+                       end-if
+                    end-if
+                 end-perform
+                 if V-REC-BAD
+                    move A-COUNT to RJ-REC-NO
+                    move indata  to RJ-RAW
+                    write REJLINE from REJ-DETAIL
+                 else
+                    perform 8000-TRY-DAMPENER
+
+                    if V-SAFE
+                       add 1 to ACC
+                    else
+                       display A-COUNT ':' argh ' UNSAFE'
+                    end-if
+                 end-if
               end-if
               read INFIL at end set V-INPUT-EOF to true end-read
            end-perform
            close INFIL
+           close AUDFIL
+           close REJFIL
+
+           if V-TRAILER-SEEN and W-EXPECT-COUNT not = A-COUNT
+              move 'TRLR CHECK' to W-ERR-OP
+              move 'TC'         to W-ERR-FS
+              move SPACES       to W-ERR-DETAIL
+              move A-COUNT      to W-ACTUAL-COUNT
+              string 'EXPECTED ' W-EXPECT-COUNT ' GOT ' W-ACTUAL-COUNT
+                 delimited by size into W-ERR-DETAIL
+              end-string
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  W-ERR-FS W-ERR-DETAIL
+              set V-TRLR-FAIL to true
+           end-if
+
+           move 'SAFECOUNT' to W-METRIC
+           move ACC         to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+
            display ACC ' <---'
+           if V-TRLR-FAIL
+              move 4 to return-code
+           end-if
            goback
            .
 
-       grind section.
-           perform varying ix from 2 by 1 until ix > A-TALLY
-      *       display 'a99(ix) sx ix ' a99(ix) ' ' sx ' ' ix
-              evaluate true
-              when sx = ix and ix = 2
-                 display '!' with no advancing
-                 compute A-ABS  = abs(a99(ix + 1) - a99(ix - 1))
-                 compute A-DIFF = a99(ix + 1) - a99(ix - 1)
-              when sx = ix
-                 display '=' with no advancing
-                 exit perform cycle
-              when sx = ix - 1
-                 if ix = 2 *> sx = 1
-                    set V-FIRST to true *> Check direction next cycle
-                    display 'f' WITH NO ADVANCING 
-                    exit perform cycle
+       8050-RESET-SKIP section.
+           perform varying ix from 1 by 1 until ix > 64
+              move 'N' to W-SKIP(ix)
+           end-perform
+           .
+
+       8000-TRY-DAMPENER section.
+           move 'N' to W-SAFE-FLAG
+           move ZERO to W-SKIP-N
+           perform 8050-RESET-SKIP
+           move 'NONE' to W-DAMPENER-DESC
+           perform 8100-SAFE-CHECK
+           if V-SAFE
+              exit section
+           end-if
+
+           if A-TOLERANCE < 1
+              exit section
+           end-if
+           perform varying SX1 from 1 by 1 until SX1 > A-TALLY
+                                               or V-SAFE
+              perform 8050-RESET-SKIP
+              set W-IS-SKIPPED(SX1) to true
+              move 1 to W-SKIP-N
+              perform 8200-DESC-BUILD
+              perform 8100-SAFE-CHECK
+           end-perform
+           if V-SAFE
+              exit section
+           end-if
+
+           if A-TOLERANCE < 2
+              exit section
+           end-if
+           perform varying SX1 from 1 by 1 until SX1 > A-TALLY
+                                               or V-SAFE
+              perform varying SX2 from 1 by 1 until SX2 > A-TALLY
+                                               or V-SAFE
+                 if SX2 > SX1
+                    perform 8050-RESET-SKIP
+                    set W-IS-SKIPPED(SX1) to true
+                    set W-IS-SKIPPED(SX2) to true
+                    move 2 to W-SKIP-N
+                    perform 8200-DESC-BUILD
+                    perform 8100-SAFE-CHECK
                  end-if
-                 compute A-ABS  = abs(a99(ix) - a99(ix - 2))
-                 compute A-DIFF = a99(ix) - a99(ix - 2)
-              when other
-                 compute A-ABS  = abs(a99(ix) - a99(ix - 1))
-                 compute A-DIFF = a99(ix) - a99(ix - 1)
-              end-evaluate
+              end-perform
+           end-perform
+           if V-SAFE
+              exit section
+           end-if
+
+           if A-TOLERANCE < 3
+              exit section
+           end-if
+           perform varying SX1 from 1 by 1 until SX1 > A-TALLY
+                                               or V-SAFE
+              perform varying SX2 from 1 by 1 until SX2 > A-TALLY
+                                               or V-SAFE
+                 perform varying SX3 from 1 by 1 until SX3 > A-TALLY
+                                                  or V-SAFE
+                    if SX2 > SX1 and SX3 > SX2
+                       perform 8050-RESET-SKIP
+                       set W-IS-SKIPPED(SX1) to true
+                       set W-IS-SKIPPED(SX2) to true
+                       set W-IS-SKIPPED(SX3) to true
+                       move 3 to W-SKIP-N
+                       perform 8200-DESC-BUILD
+                       perform 8100-SAFE-CHECK
+                    end-if
+                 end-perform
+              end-perform
+           end-perform
+           .
+
+       8200-DESC-BUILD section.
+           move SPACES to W-DAMPENER-DESC
+           evaluate W-SKIP-N
+           when 1
+              move SX1 to W-NUM1
+              string 'SKIP ' W-NUM1 delimited by size
+                 into W-DAMPENER-DESC
+              end-string
+           when 2
+              move SX1 to W-NUM1
+              move SX2 to W-NUM2
+              string 'SKIP ' W-NUM1 ',' W-NUM2 delimited by size
+                 into W-DAMPENER-DESC
+              end-string
+           when 3
+              move SX1 to W-NUM1
+              move SX2 to W-NUM2
+              move SX3 to W-NUM3
+              string 'SKIP ' W-NUM1 ',' W-NUM2 ',' W-NUM3
+                 delimited by size
+                 into W-DAMPENER-DESC
+              end-string
+           end-evaluate
+           .
+
+       8100-SAFE-CHECK section.
+           move ZERO to F-TALLY
+           perform varying ix from 1 by 1 until ix > A-TALLY
+              if not W-IS-SKIPPED(ix)
+                 add 1 to F-TALLY
+                 move a99(ix) to f99(F-TALLY)
+              end-if
+           end-perform
+
+           if F-TALLY = 0
+              move 'N' to W-SAFE-FLAG
+              exit section
+           end-if
+
+           move ' ' to W-DIR-FLAG
+           perform varying ix from 2 by 1 until ix > F-TALLY
+              compute A-ABS  = abs(f99(ix) - f99(ix - 1))
+              compute A-DIFF = f99(ix) - f99(ix - 1)
+              move 'OK' to W-DECISION
               evaluate true
               when A-DIFF = 0
-                 display 'd' WITH NO ADVANCING 
-                 exit perform
+                 move 'ZERO-DIFF' to W-DECISION
               when A-ABS  > 3
-                 display 'a' WITH NO ADVANCING 
-                 exit perform
-              when other *> So far so good...
-                 if ix = 2 or V-FIRST *> Determine direction
+                 move 'OUT-OF-RANGE' to W-DECISION
+              when other
+                 if ix = 2
                     if A-DIFF > 0
                        set V-BIG  to true
-                       display 'b' WITH NO ADVANCING
                     else
-                       display 'l' WITH NO ADVANCING
                        set V-LESS to true
                     end-if
-                    set V-FIRST   to false
-                    display 'o' WITH NO ADVANCING 
-                 else *> Check direction same as previous
+                 else
                     if A-DIFF < 0 and V-BIG
-                       display '<' WITH NO ADVANCING 
-                       exit perform
+                       move 'DIRECTION-REVERSAL' to W-DECISION
                     end-if
                     if A-DIFF > 0 and V-LESS
-                       display '>' WITH NO ADVANCING 
-                       exit perform
+                       move 'DIRECTION-REVERSAL' to W-DECISION
                     end-if
                  end-if
-                 display 'w' WITH NO ADVANCING 
               end-evaluate
+
+              move SPACES to AUD-DETAIL
+              move A-COUNT to AD-REC-NO
+              move f99(ix - 1) to W-NUM1
+              move f99(ix)     to W-NUM2
+              string W-NUM1 '-' W-NUM2 delimited by size
+                 into AD-PAIR
+              end-string
+              move W-DECISION      to AD-DECISION
+              move W-DAMPENER-DESC to AD-DAMPENER
+              write AUDLINE from AUD-DETAIL
+
+              if W-DECISION not = 'OK'
+                 exit perform
+              end-if
            end-perform
-           if ix > A-TALLY
-              set V-DONE to true
+           if ix > F-TALLY
+              move 'Y' to W-SAFE-FLAG
            end-if
            .
