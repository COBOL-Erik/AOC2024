@@ -7,42 +7,77 @@
        repository. function all intrinsic.
        input-output section.
        file-control.
-           select INFIL assign to 'input.txt'
+           select INFIL assign to WS-INFIL-DSN
            organization is line sequential
            file status is INPUT-FS.
 
+           select EXCFIL assign to 'AOC2A.EXC'
+           organization is line sequential
+           file status is EXC-FS.
+
+           select REJFIL assign to 'AOC2A.REJ'
+           organization is line sequential
+           file status is REJ-FS.
+
        data division.
        file section.
        FD INFIL.
-       01 INDATA.
-          05 filler           pic X(24).
+           COPY AOC2REC.
+       01 INDATA-TRAILER redefines INDATA.
+           05 TR-LIT          pic X(7).
+           05 TR-COUNT        pic 9(6).
+           05 FILLER          pic X(11).
+
+       FD EXCFIL.
+       01 EXCLINE             pic X(168).
+
+       FD REJFIL.
+       01 REJLINE             pic X(200).
 
        working-storage section.
        01 A-ARB.
           05 INPUT-FS         pic XX.
+          05 EXC-FS           pic XX.
+          05 REJ-FS           pic XX.
           05 A-TALLY          pic S9(6) comp-4 value ZERO.
           05 A-DIFF           pic S9(6) comp-4 value ZERO.
           05 A-ABS            pic S9(6) comp-4 value ZERO.
           05 IX               pic S9(6) comp-4 value ZERO.
           05 ACC              pic S9(6) comp-4 value ZERO.
+          05 REC-NO           pic S9(6) comp-4 value ZERO.
 
-       01 array.
-          05 L1 pic 99.
-          05 L2 pic 99.
-          05 L3 pic 99.
-          05 L4 pic 99.
-          05 L5 pic 99.
-          05 L6 pic 99.
-          05 L7 pic 99.
-          05 L8 pic 99.
+          05 A-PTR            pic S9(4) comp value ZERO.
+          05 W-TOKEN           pic X(02).
+          05 WS-INFIL-DSN      pic X(64) value 'input.txt'.
+          05 W-TEMP-DSN        pic X(64).
+          05 W-ERR-PROGRAM     pic X(8)  value 'AOC2A'.
+          05 W-ERR-OP          pic X(12).
+          05 W-ERR-FS          pic XX.
+          05 W-ERR-DETAIL      pic X(40).
+          05 W-EXPECT-COUNT    pic 9(6) value ZERO.
+          05 W-ACTUAL-COUNT    pic 9(6) value ZERO.
+          05 W-METRIC          pic X(20).
+          05 W-DELIM-ENV        pic X(08).
+          05 W-DELIM             pic X value ' '.
+          05 W-SCR-VALUE          pic S9(15) comp-4 value ZERO.
 
        01 argh.
-          03 ar99 occurs 1 to 8 times depending on A-TALLY.
+          03 ar99 occurs 1 to 64 times depending on A-TALLY.
              05 a99 pic 99.
 
-      *01 brgh.
-      *   03 br99 occurs 1 to 8 times depending on A-TALLY.
-      *      05 b99 pic 99.
+       01 W-REASON            pic X(30).
+
+       01 EXC-DETAIL.
+          05 ED-REC-NO        pic ZZZZZ9.
+          05 filler           pic X(2) value SPACES.
+          05 ED-REASON        pic X(30).
+          05 filler           pic X(2) value SPACES.
+          05 ED-LEVELS        pic X(128).
+
+       01 REJ-DETAIL.
+          05 RJ-REC-NO        pic ZZZZZ9.
+          05 filler           pic X(2) value SPACES.
+          05 RJ-RAW           pic X(192).
 
        01 V-VAXLAR.
           05 FILLER pic X   value ' '.
@@ -51,58 +86,159 @@
           05 FILLER pic X   value ' '.
              88 V-BIG       value 'B'.
              88 V-LESS      value 'L'.
+          05 W-REC-BAD-FLAG pic X value 'N'.
+             88 V-REC-BAD   value 'Y'.
+          05 W-TRAILER-FLAG pic X value 'N'.
+             88 V-TRAILER-SEEN value 'Y'.
+          05 W-TRLR-FAIL-FLAG pic X value 'N'.
+             88 V-TRLR-FAIL      value 'Y'.
 
        procedure division.
        A-MAIN section.
-           display 'AOC2A' 
+           display 'AOC2A'
+           move spaces to W-TEMP-DSN
+           accept W-TEMP-DSN from environment 'INFILDD'
+           if W-TEMP-DSN not = spaces
+              move W-TEMP-DSN to WS-INFIL-DSN
+           end-if
+           move spaces to W-DELIM-ENV
+           accept W-DELIM-ENV from environment 'AOC2_DELIM'
+           evaluate W-DELIM-ENV
+           when 'COMMA'
+              move ',' to W-DELIM
+           when 'TAB'
+              move X'09' to W-DELIM
+           when 'SPACE'
+              move ' ' to W-DELIM
+           when SPACES
+              continue
+           when other
+              move W-DELIM-ENV(1:1) to W-DELIM
+           end-evaluate
            open input INFIL
            if INPUT-FS not = '00'
-              display INPUT-FS 
+              move 'OPEN INFIL'  to W-ERR-OP
+              move WS-INFIL-DSN  to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  INPUT-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open output EXCFIL
+           if EXC-FS not = '00'
+              move 'OPEN EXCFIL' to W-ERR-OP
+              move 'AOC2A.EXC'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  EXC-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open output REJFIL
+           if REJ-FS not = '00'
+              move 'OPEN REJFIL' to W-ERR-OP
+              move 'AOC2A.REJ'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  REJ-FS W-ERR-DETAIL
+              move 4 to return-code
               goback
            end-if
            read INFIL at end set V-INPUT-EOF to true end-read
            perform until V-INPUT-EOF
-              display indata
-              move zeroes to array argh A-TALLY 
-              unstring indata delimited by all ' '    
-                  into L1, L2, L3, L4, L5, L6, L7, L8
-              tallying A-TALLY 
-              end-unstring
-              move array to argh
-      *       sort ar99 ascending key a99
-              display argh
-      *       display brgh
-              perform varying ix from 2 by 1 until ix > A-TALLY
-      *          display ar99(ix)
-                 compute A-ABS  = abs(a99(ix) - a99(ix - 1))
-                 compute A-DIFF = a99(ix) - a99(ix - 1)
-                 display A-DIFF 
-                 evaluate true
-                 when A-DIFF = 0 exit perform
-                 when A-ABS  > 3 exit perform
-                 when other
-                    if ix = 2 *> Determine direction
-                       if A-DIFF > 0
-                          set V-BIG  to true
+              if TR-LIT = 'TRAILER'
+                 move TR-COUNT to W-EXPECT-COUNT
+                 set V-TRAILER-SEEN to true
+              else
+                 add 1 to REC-NO
+                 display indata
+                 move ZERO to A-TALLY
+                 move 1 to A-PTR
+                 move 'N' to W-REC-BAD-FLAG
+                 perform until A-PTR > length of indata
+                    unstring indata delimited by all W-DELIM
+                        into W-TOKEN
+                        with pointer A-PTR
+                    if W-TOKEN not = SPACES
+                       if function trim(W-TOKEN) is numeric
+                          add 1 to A-TALLY
+                          move W-TOKEN to a99(A-TALLY)
                        else
-                          set V-LESS to true
+                          move 'Y' to W-REC-BAD-FLAG
                        end-if
-                    else *> Check direction same as previous
-                       if A-DIFF < 0 and V-BIG
+                    end-if
+                 end-perform
+                 if V-REC-BAD
+                    move REC-NO to RJ-REC-NO
+                    move INDATA  to RJ-RAW
+                    write REJLINE from REJ-DETAIL
+                 else
+                    display argh
+                    move SPACES to W-REASON
+                    perform varying ix from 2 by 1 until ix > A-TALLY
+                       compute A-ABS  = abs(a99(ix) - a99(ix - 1))
+                       compute A-DIFF = a99(ix) - a99(ix - 1)
+                       display A-DIFF
+                       evaluate true
+                       when A-DIFF = 0
+                          move 'A-DIFF = 0 (no change)' to W-REASON
                           exit perform
-                       end-if
-                       if A-DIFF > 0 and V-LESS
+                       when A-ABS  > 3
+                          move 'A-ABS > 3 (jump too large)' to W-REASON
                           exit perform
-                       end-if
+                       when other
+                          if ix = 2 *> Determine direction
+                             if A-DIFF > 0
+                                set V-BIG  to true
+                             else
+                                set V-LESS to true
+                             end-if
+                          else *> Check direction same as previous
+                             if A-DIFF < 0 and V-BIG
+                                move 'direction reversal' to W-REASON
+                                exit perform
+                             end-if
+                             if A-DIFF > 0 and V-LESS
+                                move 'direction reversal' to W-REASON
+                                exit perform
+                             end-if
+                          end-if
+                       end-evaluate
+                    end-perform
+                    if ix > A-TALLY
+                       add 1 to ACC
+                    else
+                       move REC-NO to ED-REC-NO
+                       move W-REASON to ED-REASON
+                       move argh to ED-LEVELS
+                       write EXCLINE from EXC-DETAIL
                     end-if
-                 end-evaluate
-              end-perform
-              if ix > A-TALLY
-                 add 1 to ACC
+                 end-if
               end-if
               read INFIL at end set V-INPUT-EOF to true end-read
            end-perform
            close INFIL
+           close EXCFIL
+           close REJFIL
+
+           if V-TRAILER-SEEN and W-EXPECT-COUNT not = REC-NO
+              move 'TRLR CHECK' to W-ERR-OP
+              move 'TC'         to W-ERR-FS
+              move SPACES       to W-ERR-DETAIL
+              move REC-NO       to W-ACTUAL-COUNT
+              string 'EXPECTED ' W-EXPECT-COUNT ' GOT ' W-ACTUAL-COUNT
+                 delimited by size into W-ERR-DETAIL
+              end-string
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  W-ERR-FS W-ERR-DETAIL
+              set V-TRLR-FAIL to true
+           end-if
+
+           move 'SAFECOUNT' to W-METRIC
+           move ACC         to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+
            display ACC ' <---'
+           if V-TRLR-FAIL
+              move 4 to return-code
+           end-if
            goback
            .
