@@ -0,0 +1,33 @@
+//AOCDAILY JOB (ACCTNO),'AOC DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* AOCDAILY - NIGHTLY BATCH CHAIN FOR THE DAY'S AOC RUN.         *
+//*            RUNS AOC1A, AOC1B, AOC2A AND AOC2B IN SEQUENCE     *
+//*            AGAINST THE SAME INPUT DATASET, ONE SUBMISSION     *
+//*            INSTEAD OF FOUR MANUAL ONES.  EACH STEP AFTER THE  *
+//*            FIRST IS BYPASSED IF ANY PRIOR STEP DID NOT END    *
+//*            WITH CONDITION CODE 0, SO A FAILURE STOPS THE      *
+//*            CHAIN INSTEAD OF LETTING DOWNSTREAM STEPS RUN      *
+//*            AGAINST A RUN THAT NEVER COMPLETED.                *
+//*            EACH PROGRAM PICKS UP ITS INPUT DATASET NAME VIA   *
+//*            ACCEPT ... FROM ENVIRONMENT 'INFILDD' RATHER THAN  *
+//*            A DD-NAME LOOKUP, SO THE OVERRIDE IS PASSED VIA    *
+//*            THE LE ENVAR() RUNTIME OPTION ON PARM - A PLAIN    *
+//*            INFIL DD STATEMENT WOULD NEVER REACH IT.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AOC1A,
+//             PARM='/ENVAR("INFILDD=AOC.DAILY.INPUT")'
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=AOC1B,COND=(0,NE,STEP010),
+//             PARM='/ENVAR("INFILDD=AOC.DAILY.INPUT")'
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=AOC2A,COND=((0,NE,STEP010),(0,NE,STEP020)),
+//             PARM='/ENVAR("INFILDD=AOC.DAILY.INPUT")'
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=AOC2B,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030)),
+//             PARM='/ENVAR("INFILDD=AOC.DAILY.INPUT")'
+//SYSOUT   DD   SYSOUT=*
