@@ -0,0 +1,63 @@
+       identification division.
+       program-id. SCORECRD.
+
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       input-output section.
+       file-control.
+           select SCRFIL assign to 'SCORECARD.CSV'
+           organization is line sequential
+           file status is SCR-FS.
+
+       data division.
+       file section.
+       FD  SCRFIL.
+       01  SCRLINE                pic X(80).
+
+       working-storage section.
+       01 S-ARB.
+          05 SCR-FS           pic XX.
+          05 W-RUNDATE        pic X(08).
+
+       01 SCR-DETAIL.
+          05 XD-RUNDATE          pic X(08).
+          05 XD-COMMA1           pic X(01) value ','.
+          05 XD-PROGRAM          pic X(08).
+          05 XD-COMMA2           pic X(01) value ','.
+          05 XD-METRIC            pic X(20).
+          05 XD-COMMA3           pic X(01) value ','.
+          05 XD-VALUE             pic -(15)9.
+
+       linkage section.
+       01 EL-PROGRAM            pic X(8).
+       01 EL-METRIC             pic X(20).
+       01 EL-VALUE              pic S9(15) comp-4.
+
+       procedure division using EL-PROGRAM EL-METRIC EL-VALUE.
+       A-MAIN section.
+           move spaces to W-RUNDATE
+           accept W-RUNDATE from environment 'RUNDATE'
+           if W-RUNDATE = spaces
+              accept W-RUNDATE from date yyyymmdd
+           end-if
+
+           move SPACES          to SCR-DETAIL
+           move W-RUNDATE       to XD-RUNDATE
+           move ','              to XD-COMMA1
+           move EL-PROGRAM      to XD-PROGRAM
+           move ','              to XD-COMMA2
+           move EL-METRIC       to XD-METRIC
+           move ','              to XD-COMMA3
+           move EL-VALUE        to XD-VALUE
+
+           open extend SCRFIL
+           if SCR-FS = '05' or SCR-FS = '00'
+              write SCRLINE from SCR-DETAIL
+              close SCRFIL
+           else
+              open output SCRFIL
+              write SCRLINE from SCR-DETAIL
+              close SCRFIL
+           end-if
+           goback.
