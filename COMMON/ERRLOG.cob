@@ -0,0 +1,115 @@
+       identification division.
+       program-id. ERRLOG.
+
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       input-output section.
+       file-control.
+           select ERRFIL assign to 'ERRLOG.TXT'
+           organization is line sequential
+           file status is ERR-FS.
+
+       data division.
+       file section.
+       FD  ERRFIL.
+       01  ERRLINE                pic X(100).
+
+       working-storage section.
+       01 E-ARB.
+          05 ERR-FS           pic XX.
+          05 W-MSGTXT         pic X(30).
+
+       01 ERR-DETAIL.
+          05 XD-PROGRAM          pic X(8).
+          05 filler              pic X(1) value SPACE.
+          05 XD-OPERATION        pic X(12).
+          05 filler              pic X(1) value SPACE.
+          05 XD-FS-LIT           pic X(3) value 'FS='.
+          05 XD-FS               pic XX.
+          05 filler              pic X(1) value SPACE.
+          05 XD-MSG              pic X(30).
+          05 filler              pic X(1) value SPACE.
+          05 XD-DETAIL           pic X(40).
+
+       linkage section.
+       01 EL-PROGRAM           pic X(8).
+       01 EL-OPERATION          pic X(12).
+       01 EL-FILE-STATUS        pic XX.
+       01 EL-DETAIL             pic X(40).
+
+       procedure division using EL-PROGRAM EL-OPERATION
+                                 EL-FILE-STATUS EL-DETAIL.
+       A-MAIN section.
+           evaluate EL-FILE-STATUS
+           when '00'
+              move 'SUCCESSFUL COMPLETION'   to W-MSGTXT
+           when '10'
+              move 'END OF FILE'             to W-MSGTXT
+           when '21'
+              move 'SEQUENCE ERROR'          to W-MSGTXT
+           when '22'
+              move 'DUPLICATE KEY'           to W-MSGTXT
+           when '23'
+              move 'RECORD NOT FOUND'        to W-MSGTXT
+           when '30'
+              move 'PERMANENT I/O ERROR'     to W-MSGTXT
+           when '34'
+              move 'BOUNDARY VIOLATION'      to W-MSGTXT
+           when '35'
+              move 'FILE NOT FOUND'          to W-MSGTXT
+           when '37'
+              move 'OPEN MODE NOT SUPPORTED' to W-MSGTXT
+           when '39'
+              move 'FIXED ATTRIBUTE MISMATCH' to W-MSGTXT
+           when '41'
+              move 'FILE ALREADY OPEN'       to W-MSGTXT
+           when '42'
+              move 'FILE NOT OPEN'           to W-MSGTXT
+           when '43'
+              move 'NO PRIOR READ'           to W-MSGTXT
+           when '44'
+              move 'RECORD LENGTH ERROR'     to W-MSGTXT
+           when '46'
+              move 'READ AFTER EOF'          to W-MSGTXT
+           when '47'
+              move 'NOT OPEN FOR INPUT'      to W-MSGTXT
+           when '48'
+              move 'NOT OPEN FOR OUTPUT'     to W-MSGTXT
+           when '71'
+              move 'INVALID CHARACTER DATA'  to W-MSGTXT
+           when '91'
+              move 'FILE LOCKED/NOT AVAIL'   to W-MSGTXT
+           when 'TC'
+              move 'TRAILER COUNT MISMATCH'  to W-MSGTXT
+           when 'OV'
+              move 'RECORD TABLE OVERFLOW'   to W-MSGTXT
+           when 'RX'
+              move 'RECONCILIATION MISMATCH' to W-MSGTXT
+           when 'DT'
+              move 'TOLERANCE EXCEEDS SEARCH DEPTH' to W-MSGTXT
+           when other
+              move 'UNMAPPED FILE STATUS'    to W-MSGTXT
+           end-evaluate
+
+           move SPACES          to ERR-DETAIL
+           move EL-PROGRAM      to XD-PROGRAM
+           move EL-OPERATION    to XD-OPERATION
+           move 'FS='           to XD-FS-LIT
+           move EL-FILE-STATUS  to XD-FS
+           move W-MSGTXT        to XD-MSG
+           move EL-DETAIL       to XD-DETAIL
+
+           open extend ERRFIL
+           if ERR-FS = '05' or ERR-FS = '00'
+              write ERRLINE from ERR-DETAIL
+              close ERRFIL
+           else
+              open output ERRFIL
+              write ERRLINE from ERR-DETAIL
+              close ERRFIL
+           end-if
+
+           display EL-PROGRAM ' ' EL-OPERATION ' FS=' EL-FILE-STATUS
+                   ' ' W-MSGTXT
+           goback.
