@@ -0,0 +1,135 @@
+       identification division.
+       program-id. AOC1RCN.
+
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       input-output section.
+       file-control.
+           select RCNAFIL assign to WS-RCNA-DSN
+           organization is line sequential
+           file status is RCNA-FS.
+
+           select RCNBFIL assign to WS-RCNB-DSN
+           organization is line sequential
+           file status is RCNB-FS.
+
+       data division.
+       file section.
+       FD  RCNAFIL.
+           COPY RCNREC.
+
+       FD  RCNBFIL.
+           COPY RCNREC REPLACING RCN-RECORD   BY RCNB-RECORD
+                                  RCN-PROGRAM  BY RCNB-PROGRAM
+                                  RCN-RUNDATE  BY RCNB-RUNDATE
+                                  RCN-RECCOUNT BY RCNB-RECCOUNT
+                                  RCN-CHECKSUM BY RCNB-CHECKSUM.
+
+       working-storage section.
+       01 A-ARB.
+          05 RCNA-FS           pic XX.
+          05 RCNB-FS           pic XX.
+          05 WS-RCNA-DSN       pic X(64) value 'AOC1A.RCN'.
+          05 WS-RCNB-DSN       pic X(64) value 'AOC1B.RCN'.
+          05 W-TEMP-DSN        pic X(64).
+          05 W-ERR-PROGRAM     pic X(8)  value 'AOC1RCN'.
+          05 W-ERR-OP          pic X(12).
+          05 W-ERR-FS          pic XX.
+          05 W-ERR-DETAIL      pic X(40).
+          05 W-A-DISP          pic ZZZZZZZ9.
+          05 W-B-DISP          pic ZZZZZZZ9.
+
+       01 V-VAXLAR.
+          05 W-MISMATCH-FLAG  pic X value 'N'.
+             88 V-MISMATCH       value 'Y'.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOC1RCN'
+           move spaces to W-TEMP-DSN
+           accept W-TEMP-DSN from environment 'AOC1A_RCN_DSN'
+           if W-TEMP-DSN not = spaces
+              move W-TEMP-DSN to WS-RCNA-DSN
+           end-if
+           move spaces to W-TEMP-DSN
+           accept W-TEMP-DSN from environment 'AOC1B_RCN_DSN'
+           if W-TEMP-DSN not = spaces
+              move W-TEMP-DSN to WS-RCNB-DSN
+           end-if
+
+           open input RCNAFIL
+           if RCNA-FS not = '00'
+              move 'OPEN RCNAFIL' to W-ERR-OP
+              move WS-RCNA-DSN    to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  RCNA-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open input RCNBFIL
+           if RCNB-FS not = '00'
+              move 'OPEN RCNBFIL' to W-ERR-OP
+              move WS-RCNB-DSN    to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  RCNB-FS W-ERR-DETAIL
+              move 4 to return-code
+              close RCNAFIL
+              goback
+           end-if
+
+           read RCNAFIL
+              at end
+                 move 'READ RCNAFIL' to W-ERR-OP
+                 move WS-RCNA-DSN    to W-ERR-DETAIL
+                 call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                     RCNA-FS W-ERR-DETAIL
+                 move 4 to return-code
+                 close RCNAFIL
+                 close RCNBFIL
+                 goback
+           end-read
+
+           read RCNBFIL
+              at end
+                 move 'READ RCNBFIL' to W-ERR-OP
+                 move WS-RCNB-DSN    to W-ERR-DETAIL
+                 call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                     RCNB-FS W-ERR-DETAIL
+                 move 4 to return-code
+                 close RCNAFIL
+                 close RCNBFIL
+                 goback
+           end-read
+
+           close RCNAFIL
+           close RCNBFIL
+
+           if RCN-RECCOUNT not = RCNB-RECCOUNT
+              set V-MISMATCH to true
+           end-if
+           if RCN-CHECKSUM not = RCNB-CHECKSUM
+              set V-MISMATCH to true
+           end-if
+           if RCN-RUNDATE not = RCNB-RUNDATE
+              set V-MISMATCH to true
+           end-if
+
+           if V-MISMATCH
+              move 'RECONCILE'  to W-ERR-OP
+              move 'RX'         to W-ERR-FS
+              move SPACES       to W-ERR-DETAIL
+              move RCN-RECCOUNT to W-A-DISP
+              move RCNB-RECCOUNT to W-B-DISP
+              string 'AOC1A=' W-A-DISP ' AOC1B=' W-B-DISP
+                 delimited by size into W-ERR-DETAIL
+              end-string
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  W-ERR-FS W-ERR-DETAIL
+              move 4 to return-code
+              display 'AOC1A/AOC1B RECONCILIATION MISMATCH'
+           else
+              display 'AOC1A/AOC1B RECONCILIATION OK'
+           end-if
+           goback
+           .
