@@ -7,10 +7,22 @@
        repository. function all intrinsic.
        input-output section.
        file-control.
-           select INFIL assign to 'input.txt'
+           select INFIL assign to WS-INFIL-DSN
            organization is line sequential
            file status is INPUT-FS.
 
+           select RPTFIL assign to 'AOC1A.RPT'
+           organization is line sequential
+           file status is RPT-FS.
+
+           select REJFIL assign to 'AOC1A.REJ'
+           organization is line sequential
+           file status is REJ-FS.
+
+           select RCNFIL assign to 'AOC1A.RCN'
+           organization is line sequential
+           file status is RCN-FS.
+
        data division.
        file section.
        FD  INFIL.
@@ -18,39 +30,223 @@
            05  LI1            pic 9(5).
            05  FILLER         pic X(3).
            05  LI2            pic 9(5).
+       01  INDATA-ALPHA redefines INDATA
+                              pic X(13).
+       01  INDATA-TRAILER redefines INDATA.
+           05  TR-LIT         pic X(7).
+           05  TR-COUNT       pic 9(6).
+
+       FD  RPTFIL.
+       01  RPTLINE            pic X(40).
+
+       FD  REJFIL.
+       01  REJLINE             pic X(80).
+
+       FD  RCNFIL.
+           COPY RCNREC.
 
        working-storage section.
        01 A-ARB.
           05 INPUT-FS         pic XX.
+          05 RPT-FS           pic XX.
+          05 REJ-FS           pic XX.
+          05 RCN-FS           pic XX.
           05 A-COUNT          pic S9(6) comp-4 value ZERO.
+          05 REC-NO           pic S9(6) comp-4 value ZERO.
+          05 IX               pic S9(6) comp-4 value ZERO.
+          05 A-DIST           pic S9(6) comp-4 value ZERO.
+          05 A-TOTAL          pic S9(15) comp-4 value ZERO.
+          05 W-CHECKSUM       pic S9(15) comp-4 value ZERO.
+          05 W-SCR-VALUE      pic S9(15) comp-4 value ZERO.
+          05 WS-INFIL-DSN     pic X(64) value 'input.txt'.
+          05 W-TEMP-DSN       pic X(64).
+          05 W-RUNDATE        pic X(08).
+          05 W-ERR-PROGRAM    pic X(8)  value 'AOC1A'.
+          05 W-ERR-OP         pic X(12).
+          05 W-ERR-FS         pic XX.
+          05 W-ERR-DETAIL     pic X(40).
+          05 W-EXPECT-COUNT   pic 9(6) value ZERO.
+          05 W-ACTUAL-COUNT   pic 9(6) value ZERO.
+          05 W-METRIC         pic X(20).
+          05 W-MAX-RECORDS    pic S9(6) comp-4 value 100000.
+          05 W-REC-DISP       pic ZZZZZ9.
 
        01 FILLER.
-          05 LIST1 occurs 1 to 5000 times depending on A-COUNT 
-                              pic 9(5) value HIGH-VALUES.
+          05 LIST1 occurs 1 to 100000 times depending on A-COUNT.
+             10 L1            pic 9(5) value HIGH-VALUES.
        01 FILLER.
-          05 LIST2 occurs 1 to 5000 times depending on A-COUNT
-                              pic 9(5) value HIGH-VALUES.
+          05 LIST2 occurs 1 to 100000 times depending on A-COUNT.
+             10 L2            pic 9(5) value HIGH-VALUES.
+
+       01 RPT-HDG1.
+          05 filler pic X(40) value
+             'LI1   LI2   DISTANCE'.
+       01 RPT-DETAIL.
+          05 RD-LI1           pic ZZZZ9.
+          05 filler           pic X(3) value SPACES.
+          05 RD-LI2           pic ZZZZ9.
+          05 filler           pic X(3) value SPACES.
+          05 RD-DIST          pic ZZZZ9.
+       01 RPT-TOTAL.
+          05 filler pic X(14) value 'TOTAL DISTANCE'.
+          05 filler pic X(1)  value SPACE.
+          05 RT-TOTAL         pic Z(14)9.
+
+       01 REJ-DETAIL.
+          05 RJ-REC-NO        pic ZZZZZ9.
+          05 filler           pic X(2) value SPACES.
+          05 RJ-RAW           pic X(13).
 
        01 V-VAXLAR.
           05 FILLER pic X   value ' '.
-             88 V-INIT      value ' '.
-             88 V-INPUT-EOF value 'E'.
+             88 V-INIT         value ' '.
+             88 V-INPUT-EOF    value 'E'.
+          05 W-TRAILER-FLAG pic X value 'N'.
+             88 V-TRAILER-SEEN value 'Y'.
+          05 W-TRLR-FAIL-FLAG pic X value 'N'.
+             88 V-TRLR-FAIL      value 'Y'.
 
        procedure division.
        A-MAIN section.
-           display 'AOC1A' 
+           display 'AOC1A'
+           move spaces to W-TEMP-DSN
+           accept W-TEMP-DSN from environment 'INFILDD'
+           if W-TEMP-DSN not = spaces
+              move W-TEMP-DSN to WS-INFIL-DSN
+           end-if
+           move spaces to W-RUNDATE
+           accept W-RUNDATE from environment 'RUNDATE'
+           if W-RUNDATE = spaces
+              accept W-RUNDATE from date yyyymmdd
+           end-if
            open input INFIL
            if INPUT-FS not = '00'
-              display INPUT-FS 
+              move 'OPEN INFIL'  to W-ERR-OP
+              move WS-INFIL-DSN  to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  INPUT-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open output RPTFIL
+           if RPT-FS not = '00'
+              move 'OPEN RPTFIL' to W-ERR-OP
+              move 'AOC1A.RPT'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  RPT-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open output REJFIL
+           if REJ-FS not = '00'
+              move 'OPEN REJFIL' to W-ERR-OP
+              move 'AOC1A.REJ'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  REJ-FS W-ERR-DETAIL
+              move 4 to return-code
               goback
            end-if
            read INFIL at end set V-INPUT-EOF to true end-read
            perform until V-INPUT-EOF
-              add 1 to A-COUNT 
-              display LI1 ' www ' LI2  
+              if TR-LIT = 'TRAILER'
+                 move TR-COUNT to W-EXPECT-COUNT
+                 set V-TRAILER-SEEN to true
+              else
+                 add 1 to REC-NO
+                 if LI1 is numeric and LI2 is numeric
+                    if A-COUNT >= W-MAX-RECORDS
+                       move 'LIST FULL'  to W-ERR-OP
+                       move 'OV'         to W-ERR-FS
+                       move SPACES       to W-ERR-DETAIL
+                       move REC-NO       to W-REC-DISP
+                       string 'RECORD ' W-REC-DISP
+                          ' EXCEEDS LIST CAPACITY'
+                          delimited by size into W-ERR-DETAIL
+                       end-string
+                       call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                           W-ERR-FS W-ERR-DETAIL
+                       move 4 to return-code
+                       close INFIL
+                       close RPTFIL
+                       close REJFIL
+                       goback
+                    end-if
+                    add 1 to A-COUNT
+                    move LI1 to L1(A-COUNT)
+                    move LI2 to L2(A-COUNT)
+                 else
+                    move REC-NO       to RJ-REC-NO
+                    move INDATA-ALPHA to RJ-RAW
+                    write REJLINE from REJ-DETAIL
+                 end-if
+              end-if
               read INFIL at end set V-INPUT-EOF to true end-read
            end-perform
            close INFIL
+           close REJFIL
+
+           if V-TRAILER-SEEN and W-EXPECT-COUNT not = REC-NO
+              move 'TRLR CHECK' to W-ERR-OP
+              move 'TC'         to W-ERR-FS
+              move SPACES       to W-ERR-DETAIL
+              move REC-NO       to W-ACTUAL-COUNT
+              string 'EXPECTED ' W-EXPECT-COUNT ' GOT ' W-ACTUAL-COUNT
+                 delimited by size into W-ERR-DETAIL
+              end-string
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  W-ERR-FS W-ERR-DETAIL
+              set V-TRLR-FAIL to true
+           end-if
+
+           sort LIST1 ascending key L1
+           sort LIST2 ascending key L2
+
+           write RPTLINE from RPT-HDG1
+
+           perform varying ix from 1 by 1 until ix > A-COUNT
+              compute A-DIST = abs(L1(ix) - L2(ix))
+              add A-DIST to A-TOTAL
+              add L1(ix) L2(ix) to W-CHECKSUM
+              move L1(ix)    to RD-LI1
+              move L2(ix)    to RD-LI2
+              move A-DIST    to RD-DIST
+              write RPTLINE from RPT-DETAIL
+           end-perform
+
+           move A-TOTAL to RT-TOTAL
+           write RPTLINE from RPT-TOTAL
+
+           close RPTFIL
+
+           move 'TOTALDIST' to W-METRIC
+           move A-TOTAL     to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+           move 'RECCOUNT' to W-METRIC
+           move A-COUNT     to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+           move 'CHECKSUM' to W-METRIC
+           move W-CHECKSUM  to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+
+           move 'AOC1A'    to RCN-PROGRAM
+           move W-RUNDATE  to RCN-RUNDATE
+           move A-COUNT    to RCN-RECCOUNT
+           move W-CHECKSUM to RCN-CHECKSUM
+           open output RCNFIL
+           if RCN-FS = '00'
+              write RCN-RECORD
+              close RCNFIL
+           else
+              move 'OPEN RCNFIL' to W-ERR-OP
+              move 'AOC1A.RCN'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  RCN-FS W-ERR-DETAIL
+           end-if
+
            display A-COUNT ' records read'
+           display A-TOTAL ' total distance'
+           if V-TRLR-FAIL
+              move 4 to return-code
+           end-if
            goback
            .
