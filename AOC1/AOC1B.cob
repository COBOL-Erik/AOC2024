@@ -7,10 +7,22 @@
        repository. function all intrinsic.
        input-output section.
        file-control.
-           select INFIL assign to 'input.txt'
+           select INFIL assign to WS-INFIL-DSN
            organization is line sequential
            file status is INPUT-FS.
 
+           select REJFIL assign to 'AOC1B.REJ'
+           organization is line sequential
+           file status is REJ-FS.
+
+           select RCNFIL assign to 'AOC1B.RCN'
+           organization is line sequential
+           file status is RCN-FS.
+
+           select CKPFIL assign to 'AOC1B.CKP'
+           organization is line sequential
+           file status is CKP-FS.
+
        data division.
        file section.
        FD  INFIL.
@@ -18,60 +30,274 @@
            05  FLI1           pic 9(5).
            05  FILLER         pic X(3).
            05  FLI2           pic 9(5).
+       01  INDATA-ALPHA redefines INDATA
+                              pic X(13).
+       01  INDATA-TRAILER redefines INDATA.
+           05  TR-LIT         pic X(7).
+           05  TR-COUNT       pic 9(6).
+
+       FD  REJFIL.
+       01  REJLINE             pic X(80).
+
+       FD  RCNFIL.
+           COPY RCNREC.
+
+       FD  CKPFIL.
+       01  CKPLINE              pic X(50).
 
        working-storage section.
        01 A-ARB.
           05 INPUT-FS         pic XX.
+          05 REJ-FS           pic XX.
+          05 RCN-FS           pic XX.
+          05 CKP-FS           pic XX.
           05 A-COUNT          pic S9(6) comp-4 value ZERO.
+          05 REC-NO           pic S9(6) comp-4 value ZERO.
           05 IX               pic S9(6) comp-4 value ZERO.
-          05 IX2              pic S9(6) comp-4 value ZERO.
-          05 IX3              pic S9(6) comp-4 value ZERO.
-          05 ACC              pic S9(8) comp-4 value ZERO.
+          05 ACC              pic S9(15) comp-4 value ZERO.
           05 multiplier       pic S9(8) comp-4 value ZERO.
+          05 W-CHECKSUM       pic S9(15) comp-4 value ZERO.
+          05 W-SCR-VALUE      pic S9(15) comp-4 value ZERO.
+          05 WS-INFIL-DSN     pic X(64) value 'input.txt'.
+          05 W-TEMP-DSN       pic X(64).
+          05 W-RUNDATE        pic X(08).
+          05 W-ERR-PROGRAM    pic X(8)  value 'AOC1B'.
+          05 W-ERR-OP         pic X(12).
+          05 W-ERR-FS         pic XX.
+          05 W-ERR-DETAIL     pic X(40).
+          05 W-EXPECT-COUNT   pic 9(6) value ZERO.
+          05 W-ACTUAL-COUNT   pic 9(6) value ZERO.
+          05 W-METRIC         pic X(20).
+          05 W-MAX-RECORDS    pic S9(6) comp-4 value 100000.
+          05 W-REC-DISP       pic ZZZZZ9.
+          05 W-RESTART-ENV    pic X(08).
+          05 W-START-IX       pic S9(6) comp-4 value 1.
+          05 W-CKP-IX         pic S9(6) comp-4 value ZERO.
+          05 W-CKP-ACC        pic S9(15) comp-4 value ZERO.
+          05 W-CKP-RECCOUNT   pic S9(6) comp-4 value ZERO.
+          05 W-CKP-CHECKSUM   pic S9(15) comp-4 value ZERO.
+          05 W-CKP-INTERVAL   pic S9(6) comp-4 value 1000.
 
        01 FILLER.
-          05 LIST1 occurs 1 to 5000 times depending on A-COUNT.
+          05 LIST1 occurs 1 to 100000 times depending on A-COUNT.
              10 L1            pic 9(5) value HIGH-VALUES.
        01 FILLER.
-          05 LIST2 occurs 1 to 5000 times depending on A-COUNT.
+          05 LIST2 occurs 1 to 100000 times depending on A-COUNT.
              10 L2            pic 9(5) value HIGH-VALUES.
 
+       01 FILLER.
+          05 L2-FREQ occurs 100000 times
+                              pic S9(6) comp-4 value ZERO.
+
+       01 REJ-DETAIL.
+          05 RJ-REC-NO        pic ZZZZZ9.
+          05 filler           pic X(2) value SPACES.
+          05 RJ-RAW           pic X(13).
+
+       01 CKP-DETAIL.
+          05 CD-IX             pic 9(6).
+          05 filler            pic X(1) value SPACE.
+          05 CD-ACC            pic 9(15).
+          05 filler            pic X(1) value SPACE.
+          05 CD-RECCOUNT       pic 9(6).
+          05 filler            pic X(1) value SPACE.
+          05 CD-CHECKSUM       pic 9(15).
+
        01 V-VAXLAR.
           05 FILLER pic X   value ' '.
-             88 V-INIT      value ' '.
-             88 V-INPUT-EOF value 'E'.
+             88 V-INIT         value ' '.
+             88 V-INPUT-EOF    value 'E'.
+          05 W-TRAILER-FLAG pic X value 'N'.
+             88 V-TRAILER-SEEN value 'Y'.
+          05 W-RESTART-FLAG pic X value 'N'.
+             88 V-RESTART      value 'Y'.
+          05 W-TRLR-FAIL-FLAG pic X value 'N'.
+             88 V-TRLR-FAIL      value 'Y'.
 
        procedure division.
        A-MAIN section.
-           display 'AOC1B' 
+           display 'AOC1B'
+           move spaces to W-TEMP-DSN
+           accept W-TEMP-DSN from environment 'INFILDD'
+           if W-TEMP-DSN not = spaces
+              move W-TEMP-DSN to WS-INFIL-DSN
+           end-if
+           move spaces to W-RUNDATE
+           accept W-RUNDATE from environment 'RUNDATE'
+           if W-RUNDATE = spaces
+              accept W-RUNDATE from date yyyymmdd
+           end-if
+           move spaces to W-RESTART-ENV
+           accept W-RESTART-ENV from environment 'AOC1B_RESTART'
+           if W-RESTART-ENV(1:1) = 'Y' or W-RESTART-ENV(1:1) = 'y'
+              set V-RESTART to true
+           end-if
+           if V-RESTART
+              open input CKPFIL
+              if CKP-FS = '00'
+                 read CKPFIL into CKP-DETAIL
+                    at end
+                       continue
+                 end-read
+                 if CKP-FS = '00'
+                    move CD-IX        to W-CKP-IX
+                    move CD-ACC       to W-CKP-ACC
+                    move CD-RECCOUNT  to W-CKP-RECCOUNT
+                    move CD-CHECKSUM  to W-CKP-CHECKSUM
+                    compute W-START-IX = W-CKP-IX + 1
+                 end-if
+                 close CKPFIL
+              end-if
+           end-if
            open input INFIL
            if INPUT-FS not = '00'
-              display INPUT-FS 
+              move 'OPEN INFIL'  to W-ERR-OP
+              move WS-INFIL-DSN  to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  INPUT-FS W-ERR-DETAIL
+              move 4 to return-code
+              goback
+           end-if
+           open output REJFIL
+           if REJ-FS not = '00'
+              move 'OPEN REJFIL' to W-ERR-OP
+              move 'AOC1B.REJ'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  REJ-FS W-ERR-DETAIL
+              move 4 to return-code
               goback
            end-if
            read INFIL at end set V-INPUT-EOF to true end-read
            perform until V-INPUT-EOF
-              add 1 to A-COUNT
-              move FLI1 to LIST1(A-COUNT)
-              move FLI2 to LIST2(A-COUNT)
-      *       display LI1 ' www ' LI2  
+              if TR-LIT = 'TRAILER'
+                 move TR-COUNT to W-EXPECT-COUNT
+                 set V-TRAILER-SEEN to true
+              else
+                 add 1 to REC-NO
+                 if FLI1 is numeric and FLI2 is numeric
+                    if A-COUNT >= W-MAX-RECORDS
+                       move 'LIST FULL'  to W-ERR-OP
+                       move 'OV'         to W-ERR-FS
+                       move SPACES       to W-ERR-DETAIL
+                       move REC-NO       to W-REC-DISP
+                       string 'RECORD ' W-REC-DISP
+                          ' EXCEEDS LIST CAPACITY'
+                          delimited by size into W-ERR-DETAIL
+                       end-string
+                       call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                           W-ERR-FS W-ERR-DETAIL
+                       move 4 to return-code
+                       close INFIL
+                       close REJFIL
+                       goback
+                    end-if
+                    add 1 to A-COUNT
+                    move FLI1 to LIST1(A-COUNT)
+                    move FLI2 to LIST2(A-COUNT)
+                 else
+                    move REC-NO       to RJ-REC-NO
+                    move INDATA-ALPHA to RJ-RAW
+                    write REJLINE from REJ-DETAIL
+                 end-if
+              end-if
               read INFIL at end set V-INPUT-EOF to true end-read
            end-perform
            close INFIL
+           close REJFIL
+
+           if V-TRAILER-SEEN and W-EXPECT-COUNT not = REC-NO
+              move 'TRLR CHECK' to W-ERR-OP
+              move 'TC'         to W-ERR-FS
+              move SPACES       to W-ERR-DETAIL
+              move REC-NO       to W-ACTUAL-COUNT
+              string 'EXPECTED ' W-EXPECT-COUNT ' GOT ' W-ACTUAL-COUNT
+                 delimited by size into W-ERR-DETAIL
+              end-string
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  W-ERR-FS W-ERR-DETAIL
+              set V-TRLR-FAIL to true
+           end-if
+
            sort LIST1 ascending key L1
            sort LIST2 ascending key L2
            perform varying ix from 1 by 1 until ix > A-COUNT
-              move ZERO to multiplier
-              perform varying ix2 from 1   by 1 until ix2 > A-COUNT
-                                                   or L1(ix) = L2(ix2)
-                 continue
-              end-perform
-              perform varying ix3 from ix2 by 1 until ix3 > A-COUNT
-                                                   or L1(ix) < L2(ix3)
-                 add 1 to multiplier 
-              end-perform
+              add 1 to L2-FREQ(L2(ix) + 1)
+              add L1(ix) L2(ix) to W-CHECKSUM
+           end-perform
+
+           if V-RESTART and W-START-IX > 1
+              if W-CKP-RECCOUNT not = A-COUNT
+                 or W-CKP-CHECKSUM not = W-CHECKSUM
+                 move 'CKP CHECK' to W-ERR-OP
+                 move 'RX'        to W-ERR-FS
+                 move SPACES      to W-ERR-DETAIL
+                 string 'CKP INPUT MISMATCH - RESTART IGNORED'
+                    delimited by size into W-ERR-DETAIL
+                 end-string
+                 call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                     W-ERR-FS W-ERR-DETAIL
+                 move 1    to W-START-IX
+                 move ZERO to W-CKP-ACC
+              end-if
+           end-if
+
+           move W-CKP-ACC to ACC
+           perform varying ix from W-START-IX by 1 until ix > A-COUNT
+              move L2-FREQ(L1(ix) + 1) to multiplier
               compute ACC = ACC + L1(ix) * multiplier
+              if function mod(ix, W-CKP-INTERVAL) = 0
+                 move ix  to W-CKP-IX
+                 move ACC to W-CKP-ACC
+                 perform 7000-WRITE-CHECKPOINT
+              end-if
            end-perform
+
+           open output CKPFIL
+           if CKP-FS = '00'
+              close CKPFIL
+           end-if
+
+           move 'SIMILARITY' to W-METRIC
+           move ACC         to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+           move 'RECCOUNT' to W-METRIC
+           move A-COUNT     to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+           move 'CHECKSUM' to W-METRIC
+           move W-CHECKSUM  to W-SCR-VALUE
+           call 'SCORECRD' using W-ERR-PROGRAM W-METRIC W-SCR-VALUE
+
+           move 'AOC1B'    to RCN-PROGRAM
+           move W-RUNDATE  to RCN-RUNDATE
+           move A-COUNT    to RCN-RECCOUNT
+           move W-CHECKSUM to RCN-CHECKSUM
+           open output RCNFIL
+           if RCN-FS = '00'
+              write RCN-RECORD
+              close RCNFIL
+           else
+              move 'OPEN RCNFIL' to W-ERR-OP
+              move 'AOC1B.RCN'   to W-ERR-DETAIL
+              call 'ERRLOG' using W-ERR-PROGRAM W-ERR-OP
+                                  RCN-FS W-ERR-DETAIL
+           end-if
+
            display ACC
+           if V-TRLR-FAIL
+              move 4 to return-code
+           end-if
            goback
            .
+
+       7000-WRITE-CHECKPOINT section.
+           move SPACES       to CKP-DETAIL
+           move W-CKP-IX      to CD-IX
+           move W-CKP-ACC     to CD-ACC
+           move A-COUNT       to CD-RECCOUNT
+           move W-CHECKSUM    to CD-CHECKSUM
+           open output CKPFIL
+           if CKP-FS = '00'
+              write CKPLINE from CKP-DETAIL
+              close CKPFIL
+           end-if
+           .
