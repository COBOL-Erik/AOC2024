@@ -0,0 +1,11 @@
+      *****************************************************
+      * RCNREC - shared record layout for the per-program  *
+      * reconciliation datasets AOC1A/AOC1B write each run, *
+      * consumed by AOC1RCN to confirm the two programs saw *
+      * the same input.txt for the same day.                *
+      *****************************************************
+       01 RCN-RECORD.
+          05 RCN-PROGRAM         pic X(08).
+          05 RCN-RUNDATE         pic X(08).
+          05 RCN-RECCOUNT        pic 9(08).
+          05 RCN-CHECKSUM        pic 9(11).
